@@ -0,0 +1,44 @@
+      *****************************************************************
+      *  CPTBLMAP - symbolic map for TBLMAPS/TBLMAPI (see TBLMAP.bms).
+      *  Hand-maintained to match the mapset layout; regenerate with
+      *  the BMS translator if TBLMAP.bms changes.
+      *****************************************************************
+       01  TBLMAPI.
+           05  FILLER                  PIC X(12).
+           05  TBLCNTL                 PIC S9(4) COMP.
+           05  TBLCNTF                 PIC X.
+           05  FILLER REDEFINES TBLCNTF.
+               10  TBLCNTA             PIC X.
+           05  TBLCNTI                 PIC X(5).
+           05  TBLSRCHL                PIC S9(4) COMP.
+           05  TBLSRCHF                PIC X.
+           05  FILLER REDEFINES TBLSRCHF.
+               10  TBLSRCHA            PIC X.
+           05  TBLSRCHI                PIC X(20).
+           05  TBLCNTOL                PIC S9(4) COMP.
+           05  TBLCNTOF                PIC X.
+           05  FILLER REDEFINES TBLCNTOF.
+               10  TBLCNTOA            PIC X.
+           05  TBLCNTOI                PIC X(5).
+           05  TBLENTL                 PIC S9(4) COMP.
+           05  TBLENTF                 PIC X.
+           05  FILLER REDEFINES TBLENTF.
+               10  TBLENTA             PIC X.
+           05  TBLENTI                 PIC X(20).
+           05  TBLMSGL                 PIC S9(4) COMP.
+           05  TBLMSGF                 PIC X.
+           05  FILLER REDEFINES TBLMSGF.
+               10  TBLMSGA             PIC X.
+           05  TBLMSGI                 PIC X(79).
+
+       01  TBLMAPO REDEFINES TBLMAPI.
+           05  FILLER                  PIC X(15).
+           05  TBLCNTO                 PIC X(5).
+           05  FILLER                  PIC X(3).
+           05  TBLSRCHO                PIC X(20).
+           05  FILLER                  PIC X(3).
+           05  TBLCNTOO                PIC X(5).
+           05  FILLER                  PIC X(3).
+           05  TBLENTO                 PIC X(20).
+           05  FILLER                  PIC X(3).
+           05  TBLMSGO                 PIC X(79).
