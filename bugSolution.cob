@@ -1,15 +1,550 @@
-01  WS-AREA.         
-    05  WS-COUNT PIC 9(5) VALUE ZEROS. 
-    05  WS-TABLE OCCURS 10 TIMES. 
-       10 WS-ENTRY PIC X(20). 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBLLOAD.
+       AUTHOR. DATA-CONTROL.
 
-       PROCEDURE DIVISION. 
-           PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL WS-COUNT > 10 
-               MOVE "Record" & WS-COUNT TO WS-TABLE(WS-COUNT) 
-           END-PERFORM. 
+      ******************************************************************
+      *  TBLLOAD - loads the daily entry table from the sequential
+      *  input file and reports its contents.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INFILE ASSIGN TO "INFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-STATUS.
 
+           SELECT CTLCARD ASSIGN TO "CTLCARD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTLCARD-STATUS.
+
+           SELECT RPTFILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPTFILE-STATUS.
+
+           SELECT VALRPT ASSIGN TO "VALRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VALRPT-STATUS.
+
+           SELECT CHKPTFILE ASSIGN TO "CHKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPTFILE-STATUS.
+
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
+      *  TBLMSTR mirrors WS-TABLE to disk for the TBLINQ online
+      *  inquiry transaction - see req 009.
+           SELECT TBLMSTR ASSIGN TO "TBLMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MST-ENTRY
+               FILE STATUS IS WS-TBLMSTR-STATUS.
+
+      *  LOOKFILE is an optional batch of ad hoc search values - see
+      *  2800-PROCESS-LOOKUP-REQUESTS / req 006. Skipped entirely when
+      *  the DD is not supplied for a run, same as CTLCARD/CHKPTFILE.
+           SELECT LOOKFILE ASSIGN TO "LOOKFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOOKFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *  INFILE is expected to arrive in WS-ENTRY ascending sequence
+      *  (see the SORTSTEP in TBLLOAD.jcl) so WS-TABLE loads already
+      *  sorted for the ASCENDING KEY lookup and the printed report.
+       FD  INFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 20 CHARACTERS.
+       01  IN-REC                      PIC X(20).
+
+       FD  CTLCARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 5 CHARACTERS.
+       01  CTL-REC                     PIC 9(5).
+
+       FD  RPTFILE
+           RECORDING MODE IS F
+           LINAGE IS 55 LINES WITH FOOTING AT 52
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                    PIC X(80).
+
+       FD  VALRPT
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  VAL-LINE                    PIC X(80).
+
+       FD  CHKPTFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 5 CHARACTERS.
+       01  CHKPT-REC                   PIC 9(5).
+
+       FD  AUDITLOG
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01  AUDIT-LINE                  PIC X(80).
+
+       FD  TBLMSTR
+           RECORD CONTAINS 25 CHARACTERS.
+           COPY CPTBLMST.
+
+       FD  LOOKFILE
+           RECORDING MODE IS F
+           RECORD CONTAINS 20 CHARACTERS.
+       01  LOOK-REC                    PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INFILE-STATUS            PIC XX VALUE "00".
+           88 WS-INFILE-OK                      VALUE "00".
+           88 WS-INFILE-EOF                      VALUE "10".
+
+       01  WS-CTLCARD-STATUS           PIC XX VALUE "00".
+           88 WS-CTLCARD-OK                      VALUE "00".
+           88 WS-CTLCARD-EOF                      VALUE "10".
+           88 WS-CTLCARD-NOTFOUND                 VALUE "35".
+
+       01  WS-RPTFILE-STATUS           PIC XX VALUE "00".
+           88 WS-RPTFILE-OK                      VALUE "00".
+
+       01  WS-VALRPT-STATUS            PIC XX VALUE "00".
+           88 WS-VALRPT-OK                       VALUE "00".
+
+       01  WS-CHKPTFILE-STATUS         PIC XX VALUE "00".
+           88 WS-CHKPTFILE-OK                    VALUE "00".
+
+       01  WS-AUDITLOG-STATUS          PIC XX VALUE "00".
+           88 WS-AUDITLOG-OK                     VALUE "00".
+
+       01  WS-TBLMSTR-STATUS           PIC XX VALUE "00".
+           88 WS-TBLMSTR-OK                      VALUE "00".
+
+       01  WS-LOOKFILE-STATUS          PIC XX VALUE "00".
+           88 WS-LOOKFILE-OK                     VALUE "00".
+           88 WS-LOOKFILE-EOF                    VALUE "10".
+
+       01  WS-OCCURRENCE-STATUS        PIC X VALUE "Y".
+           88 WS-FIRST-OCCURRENCE               VALUE "Y".
+           88 WS-NOT-FIRST-OCCURRENCE            VALUE "N".
+
+       01  WS-RESTART-COUNT            PIC 9(5) VALUE ZEROS.
+       01  WS-CHKPT-INTERVAL           PIC 9(5) VALUE 100.
+
+      *  WS-RUN-JOBID is the run's actual job/run identifier (from the
+      *  JCL PARM on EXEC PGM=TBLLOAD - see WS-JOB-PARM in the LINKAGE
+      *  SECTION), not a derived timestamp; it stays the same across a
+      *  checkpoint/restart window so audit records from every attempt
+      *  at loading one day's table tie back to the same run.
+       01  WS-RUN-JOBID                PIC X(8) VALUE SPACES.
+
+       01  WS-AUD-TIME-RAW             PIC 9(8).
+
+       01  WS-AUDIT-DETAIL.
+           05  WS-AUD-COUNT            PIC ZZZZ9.
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  WS-AUD-ENTRY            PIC X(20).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  WS-AUD-DATE             PIC 9(8).
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  WS-AUD-TIME             PIC 9(6).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  WS-AUD-JOBID            PIC X(8).
+           05  FILLER                  PIC X(24) VALUE SPACES.
+
+       01  WS-DUP-IDX                  PIC 9(5) VALUE ZEROS.
+       01  WS-EXCEPT-COUNT             PIC 9(5) VALUE ZEROS.
+
+       01  WS-VAL-BLANK-LINE.
+           05  FILLER                  PIC X(9)  VALUE "BLANK AT ".
+           05  WS-VAL-BLANK-IDX        PIC ZZZZ9.
+           05  FILLER                  PIC X(65) VALUE SPACES.
+
+       01  WS-VAL-DUP-LINE.
+           05  FILLER                  PIC X(7)  VALUE "DUP AT ".
+           05  WS-VAL-DUP-IDX1         PIC ZZZZ9.
+           05  FILLER                  PIC X(9)  VALUE " MATCHES ".
+           05  WS-VAL-DUP-IDX2         PIC ZZZZ9.
+           05  FILLER                  PIC X(49) VALUE SPACES.
+
+       01  WS-RUN-DATE-FIELDS.
+           05  WS-RUN-DATE             PIC 9(8).
+           05  WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+               10  WS-RUN-YYYY         PIC 9(4).
+               10  WS-RUN-MM           PIC 9(2).
+               10  WS-RUN-DD           PIC 9(2).
+
+       01  WS-PAGE-NO                  PIC 9(3) VALUE ZEROS.
+       01  WS-LINE-NO                  PIC 9(5) VALUE ZEROS.
+
+       01  WS-RPT-HEADING.
+           05  FILLER                  PIC X(6)  VALUE "RUN DT".
+           05  FILLER                  PIC X(1)  VALUE SPACE.
+           05  WS-HDG-MM               PIC 9(2).
+           05  FILLER                  PIC X(1)  VALUE "/".
+           05  WS-HDG-DD               PIC 9(2).
+           05  FILLER                  PIC X(1)  VALUE "/".
+           05  WS-HDG-YYYY             PIC 9(4).
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(18)
+                   VALUE "TABLE CONTENTS RPT".
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  FILLER                  PIC X(5)  VALUE "PAGE ".
+           05  WS-HDG-PAGE-NO          PIC ZZ9.
+           05  FILLER                  PIC X(14) VALUE SPACES.
+
+       01  WS-RPT-DETAIL.
+           05  WS-DTL-LINE-NO          PIC ZZZZ9.
+           05  FILLER                  PIC X(3)  VALUE SPACES.
+           05  WS-DTL-ENTRY            PIC X(20).
+           05  FILLER                  PIC X(52) VALUE SPACES.
+
+       01  WS-LOOKUP-VALUE             PIC X(20).
+       01  WS-LOOKUP-RESULT            PIC 9(5) VALUE ZEROS.
+       01  WS-LOOKUP-STATUS            PIC X VALUE "N".
+           88 WS-LOOKUP-FOUND                   VALUE "Y".
+           88 WS-LOOKUP-NOTFOUND                VALUE "N".
+
+       01  WS-AREA.
+           05  WS-COUNT                PIC 9(5) VALUE ZEROS.
+           05  WS-TABLE-MAX            PIC 9(5) VALUE ZEROS.
+           05  WS-TABLE OCCURS 1 TO 99999 TIMES
+                   DEPENDING ON WS-TABLE-MAX
+                   ASCENDING KEY IS WS-ENTRY
+                   INDEXED BY WS-TABLE-IDX.
+               10 WS-ENTRY             PIC X(20).
+
+      *  WS-JOB-PARM receives the JCL PARM on EXEC PGM=TBLLOAD (see
+      *  TBLLOAD.jcl) as the run's job/run identifier for audit
+      *  records - the standard z/OS convention of a leading halfword
+      *  length followed by the PARM text.
+       LINKAGE SECTION.
+       01  WS-JOB-PARM.
+           05  WS-JOB-PARM-LEN         PIC S9(4) COMP.
+           05  WS-JOB-PARM-TEXT        PIC X(8).
+
+       PROCEDURE DIVISION USING WS-JOB-PARM.
+       0000-MAIN-CONTROL.
+           PERFORM 0010-INITIALIZE
+           PERFORM 1000-SIZE-TABLE
+           PERFORM 2000-LOAD-TABLE
            DISPLAY "Table populated successfully."
+           PERFORM 2500-VALIDATE-TABLE
+           PERFORM 2700-POPULATE-MASTER
+           PERFORM 2800-PROCESS-LOOKUP-REQUESTS
+           PERFORM 3000-DISPLAY-TABLE
+           PERFORM 1400-CLEAR-CHECKPOINT
+           STOP RUN.
+
+       0010-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO WS-RUN-JOBID
+           IF WS-JOB-PARM-LEN > 0
+               IF WS-JOB-PARM-LEN > 8
+                   MOVE WS-JOB-PARM-TEXT(1:8) TO WS-RUN-JOBID(1:8)
+               ELSE
+                   MOVE WS-JOB-PARM-TEXT(1:WS-JOB-PARM-LEN)
+                       TO WS-RUN-JOBID(1:WS-JOB-PARM-LEN)
+               END-IF
+           ELSE
+               MOVE "NOPARM" TO WS-RUN-JOBID
+           END-IF.
+
+       1000-SIZE-TABLE.
+           MOVE ZEROS TO WS-TABLE-MAX
+           OPEN INPUT CTLCARD
+           IF WS-CTLCARD-OK
+               READ CTLCARD
+                   NOT AT END
+                       MOVE CTL-REC TO WS-TABLE-MAX
+               END-READ
+           END-IF
+           CLOSE CTLCARD
+           IF WS-TABLE-MAX = ZEROS
+               PERFORM 1100-COUNT-INPUT-RECORDS
+           END-IF.
+
+       1100-COUNT-INPUT-RECORDS.
+           OPEN INPUT INFILE
+           IF NOT WS-INFILE-OK
+               DISPLAY "TBLLOAD1100E OPEN FAILED FOR INFILE - STATUS "
+                   WS-INFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-INFILE-EOF
+               READ INFILE
+                   AT END
+                       SET WS-INFILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TABLE-MAX
+               END-READ
+           END-PERFORM
+           CLOSE INFILE
+           SET WS-INFILE-OK TO TRUE.
+
+       2000-LOAD-TABLE.
+           MOVE ZEROS TO WS-COUNT
+           PERFORM 1200-READ-CHECKPOINT
+           OPEN INPUT INFILE
+           IF NOT WS-INFILE-OK
+               DISPLAY "TBLLOAD2000E OPEN FAILED FOR INFILE - STATUS "
+                   WS-INFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND AUDITLOG
+           IF NOT WS-AUDITLOG-OK
+               DISPLAY "TBLLOAD2000E OPEN FAILED FOR AUDITLOG - STATUS "
+                   WS-AUDITLOG-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM UNTIL WS-INFILE-EOF OR WS-COUNT = WS-TABLE-MAX
+               READ INFILE
+                   AT END
+                       SET WS-INFILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-COUNT
+                       PERFORM 0050-CHECK-SUBSCRIPT
+                       MOVE IN-REC TO WS-TABLE(WS-COUNT)
+                       IF WS-COUNT > WS-RESTART-COUNT
+                           PERFORM 2050-WRITE-AUDIT-RECORD
+                           IF FUNCTION MOD(WS-COUNT WS-CHKPT-INTERVAL)
+                                   = 0
+                               PERFORM 1300-WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF NOT WS-INFILE-EOF
+               READ INFILE
+                   AT END
+                       SET WS-INFILE-EOF TO TRUE
+                   NOT AT END
+                       DISPLAY "TBLLOAD2000E CTLCARD COUNT "
+                           WS-TABLE-MAX
+                           " UNDERSTATES ACTUAL INPUT VOLUME"
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-READ
+           END-IF
+           IF WS-INFILE-EOF AND WS-COUNT < WS-TABLE-MAX
+               DISPLAY "TBLLOAD2000W CTLCARD COUNT " WS-TABLE-MAX
+                   " OVERSTATES ACTUAL INPUT VOLUME - USING "
+                   WS-COUNT
+               MOVE WS-COUNT TO WS-TABLE-MAX
+           END-IF
+           PERFORM 1300-WRITE-CHECKPOINT
+           CLOSE AUDITLOG
+           CLOSE INFILE.
+
+       2050-WRITE-AUDIT-RECORD.
+           MOVE WS-COUNT TO WS-AUD-COUNT
+           MOVE WS-ENTRY(WS-COUNT) TO WS-AUD-ENTRY
+           ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUD-TIME-RAW FROM TIME
+           MOVE WS-AUD-TIME-RAW(1:6) TO WS-AUD-TIME
+           MOVE WS-RUN-JOBID TO WS-AUD-JOBID
+           WRITE AUDIT-LINE FROM WS-AUDIT-DETAIL.
+
+       2060-WRITE-MASTER-RECORD.
+           MOVE WS-ENTRY(WS-COUNT) TO MST-ENTRY
+           MOVE WS-COUNT TO MST-COUNT
+           WRITE MST-REC
+               INVALID KEY
+                   DISPLAY "TBLLOAD2060W DUPLICATE KEY ON TBLMSTR "
+                       MST-ENTRY
+           END-WRITE.
+
+       1200-READ-CHECKPOINT.
+           MOVE ZEROS TO WS-RESTART-COUNT
+           OPEN INPUT CHKPTFILE
+           IF WS-CHKPTFILE-OK
+               READ CHKPTFILE
+                   NOT AT END
+                       MOVE CHKPT-REC TO WS-RESTART-COUNT
+               END-READ
+           END-IF
+           CLOSE CHKPTFILE
+           IF WS-RESTART-COUNT > ZEROS
+               DISPLAY "TBLLOAD1200I RESUMING LOAD AFTER CHECKPOINT "
+                   WS-RESTART-COUNT
+           END-IF.
+
+       1300-WRITE-CHECKPOINT.
+           MOVE WS-COUNT TO CHKPT-REC
+           OPEN OUTPUT CHKPTFILE
+           IF NOT WS-CHKPTFILE-OK
+               DISPLAY "TBLLOAD1300E OPEN FAILED FOR CHKPTFILE - "
+                   WS-CHKPTFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE CHKPT-REC
+           CLOSE CHKPTFILE.
+
+       1400-CLEAR-CHECKPOINT.
+           MOVE ZEROS TO CHKPT-REC
+           OPEN OUTPUT CHKPTFILE
+           IF NOT WS-CHKPTFILE-OK
+               DISPLAY "TBLLOAD1400E OPEN FAILED FOR CHKPTFILE - "
+                   WS-CHKPTFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           WRITE CHKPT-REC
+           CLOSE CHKPTFILE.
+
+       2500-VALIDATE-TABLE.
+           MOVE ZEROS TO WS-EXCEPT-COUNT
+           OPEN OUTPUT VALRPT
+           IF NOT WS-VALRPT-OK
+               DISPLAY "TBLLOAD2500E OPEN FAILED FOR VALRPT - STATUS "
+                   WS-VALRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM VARYING WS-COUNT FROM 1 BY 1
+                   UNTIL WS-COUNT > WS-TABLE-MAX
+               PERFORM 0050-CHECK-SUBSCRIPT
+               IF WS-ENTRY(WS-COUNT) = SPACES
+                   PERFORM 2510-WRITE-BLANK-EXCEPTION
+               END-IF
+               PERFORM VARYING WS-DUP-IDX FROM WS-COUNT BY 1
+                       UNTIL WS-DUP-IDX > WS-TABLE-MAX
+                   IF WS-DUP-IDX > WS-COUNT
+                       AND WS-ENTRY(WS-COUNT) NOT = SPACES
+                       AND WS-ENTRY(WS-COUNT) = WS-ENTRY(WS-DUP-IDX)
+                       PERFORM 2520-WRITE-DUP-EXCEPTION
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           CLOSE VALRPT.
+
+       2510-WRITE-BLANK-EXCEPTION.
+           ADD 1 TO WS-EXCEPT-COUNT
+           MOVE WS-COUNT TO WS-VAL-BLANK-IDX
+           WRITE VAL-LINE FROM WS-VAL-BLANK-LINE.
+
+       2520-WRITE-DUP-EXCEPTION.
+           ADD 1 TO WS-EXCEPT-COUNT
+           MOVE WS-COUNT TO WS-VAL-DUP-IDX1
+           MOVE WS-DUP-IDX TO WS-VAL-DUP-IDX2
+           WRITE VAL-LINE FROM WS-VAL-DUP-LINE.
+
+      *  2700-POPULATE-MASTER runs after 2500-VALIDATE-TABLE, not as
+      *  part of the load loop, because duplicate entries can only be
+      *  recognized once the whole table is in memory. Blank and
+      *  duplicate entries are excluded from TBLMSTR outright (they
+      *  are already reported by 2500) instead of being written and
+      *  rejected on RECORD KEY, so no entry is ever silently dropped
+      *  without a trace in VALRPT.
+       2700-POPULATE-MASTER.
+           OPEN OUTPUT TBLMSTR
+           IF NOT WS-TBLMSTR-OK
+               DISPLAY "TBLLOAD2700E OPEN FAILED FOR TBLMSTR - STATUS "
+                   WS-TBLMSTR-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM VARYING WS-COUNT FROM 1 BY 1
+                   UNTIL WS-COUNT > WS-TABLE-MAX
+               PERFORM 0050-CHECK-SUBSCRIPT
+               IF WS-ENTRY(WS-COUNT) NOT = SPACES
+                   PERFORM 2710-CHECK-FIRST-OCCURRENCE
+                   IF WS-FIRST-OCCURRENCE
+                       PERFORM 2060-WRITE-MASTER-RECORD
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE TBLMSTR.
+
+       2710-CHECK-FIRST-OCCURRENCE.
+           SET WS-FIRST-OCCURRENCE TO TRUE
+           PERFORM VARYING WS-DUP-IDX FROM 1 BY 1
+                   UNTIL WS-DUP-IDX >= WS-COUNT
+                       OR WS-NOT-FIRST-OCCURRENCE
+               IF WS-ENTRY(WS-DUP-IDX) = WS-ENTRY(WS-COUNT)
+                   SET WS-NOT-FIRST-OCCURRENCE TO TRUE
+               END-IF
+           END-PERFORM.
+
+      *  2800-PROCESS-LOOKUP-REQUESTS exercises 4000-LOOKUP-ENTRY for
+      *  the ad hoc entry lookups the table is built for - see req
+      *  006. LOOKFILE is optional; a run with no DD/no records simply
+      *  performs no lookups.
+       2800-PROCESS-LOOKUP-REQUESTS.
+           OPEN INPUT LOOKFILE
+           IF WS-LOOKFILE-OK
+               PERFORM UNTIL WS-LOOKFILE-EOF
+                   READ LOOKFILE
+                       AT END
+                           SET WS-LOOKFILE-EOF TO TRUE
+                       NOT AT END
+                           MOVE LOOK-REC TO WS-LOOKUP-VALUE
+                           PERFORM 4000-LOOKUP-ENTRY
+                           PERFORM 2810-DISPLAY-LOOKUP-RESULT
+                   END-READ
+               END-PERFORM
+               CLOSE LOOKFILE
+           END-IF.
+
+       2810-DISPLAY-LOOKUP-RESULT.
+           IF WS-LOOKUP-FOUND
+               DISPLAY "TBLLOAD2800I FOUND " WS-LOOKUP-VALUE
+                   " AT WS-COUNT " WS-LOOKUP-RESULT
+           ELSE
+               DISPLAY "TBLLOAD2800I NOT FOUND " WS-LOOKUP-VALUE
+           END-IF.
+
+       3000-DISPLAY-TABLE.
+           MOVE ZEROS TO WS-PAGE-NO
+           MOVE ZEROS TO WS-LINE-NO
+           OPEN OUTPUT RPTFILE
+           IF NOT WS-RPTFILE-OK
+               DISPLAY "TBLLOAD3000E OPEN FAILED FOR RPTFILE - STATUS "
+                   WS-RPTFILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM 3100-WRITE-HEADING
+           PERFORM VARYING WS-COUNT FROM 1 BY 1
+                   UNTIL WS-COUNT > WS-TABLE-MAX
+               PERFORM 0050-CHECK-SUBSCRIPT
+               DISPLAY WS-TABLE(WS-COUNT)
+               ADD 1 TO WS-LINE-NO
+               MOVE WS-LINE-NO TO WS-DTL-LINE-NO
+               MOVE WS-ENTRY(WS-COUNT) TO WS-DTL-ENTRY
+               WRITE RPT-LINE FROM WS-RPT-DETAIL
+                   AT END-OF-PAGE
+                       PERFORM 3100-WRITE-HEADING
+               END-WRITE
+           END-PERFORM
+           CLOSE RPTFILE.
+
+       3100-WRITE-HEADING.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-RUN-MM TO WS-HDG-MM
+           MOVE WS-RUN-DD TO WS-HDG-DD
+           MOVE WS-RUN-YYYY TO WS-HDG-YYYY
+           MOVE WS-PAGE-NO TO WS-HDG-PAGE-NO
+           WRITE RPT-LINE FROM WS-RPT-HEADING
+               AFTER ADVANCING PAGE.
+
+       4000-LOOKUP-ENTRY.
+           SET WS-LOOKUP-NOTFOUND TO TRUE
+           MOVE ZEROS TO WS-LOOKUP-RESULT
+           SEARCH ALL WS-TABLE
+               AT END
+                   SET WS-LOOKUP-NOTFOUND TO TRUE
+               WHEN WS-ENTRY(WS-TABLE-IDX) = WS-LOOKUP-VALUE
+                   SET WS-LOOKUP-FOUND TO TRUE
+                   SET WS-LOOKUP-RESULT TO WS-TABLE-IDX
+           END-SEARCH.
 
-           PERFORM VARYING WS-COUNT FROM 1 BY 1 UNTIL WS-COUNT > 10 
-               DISPLAY WS-TABLE(WS-COUNT) 
-           END-PERFORM.
\ No newline at end of file
+       0050-CHECK-SUBSCRIPT.
+           IF WS-COUNT < 1 OR WS-COUNT > WS-TABLE-MAX
+               DISPLAY "TBLLOAD0050E WS-COUNT " WS-COUNT
+                   " OUT OF RANGE - TABLE MAX IS " WS-TABLE-MAX
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
