@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TBLINQ.
+       AUTHOR. DATA-CONTROL.
+
+      ******************************************************************
+      *  TBLINQ - pseudo-conversational CICS transaction that lets an
+      *  operator browse TBLMSTR (the disk image of WS-TABLE written
+      *  by TBLLOAD) by WS-COUNT or by search value, without waiting
+      *  for the next batch run. See TBLMAP.bms / CPTBLMAP for the
+      *  screen and CPTBLMST for the record layout shared with TBLLOAD.
+      *  Lookup by WS-COUNT reads TBLMCNT, the CICS logical name for
+      *  the PATH over TBLMSTR's MST-COUNT alternate index (defined in
+      *  TBLLOAD.jcl's DEFMSTR step) - a direct keyed READ, not a
+      *  sequential browse, since req 001 lets the table run to
+      *  99,999 rows.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY CPTBLMAP.
+           COPY CPTBLMST.
+
+       01  WS-RESP                     PIC S9(8) COMP VALUE ZERO.
+
+       01  WS-SEARCH-COUNT             PIC 9(5) VALUE ZEROS.
+
+       01  WS-RESULT-ENTRY             PIC X(20) VALUE SPACES.
+       01  WS-RESULT-COUNT             PIC 9(5) VALUE ZEROS.
+       01  WS-MESSAGE                  PIC X(79) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                 PIC X.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       0000-MAIN.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               PERFORM 2000-RECEIVE-AND-LOOKUP
+           END-IF
+           EXEC CICS RETURN
+               TRANSID("TINQ")
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(1)
+           END-EXEC.
+
+       1000-SEND-INITIAL-MAP.
+           MOVE SPACES TO TBLMAPO
+           MOVE "ENTER WS-COUNT OR A SEARCH VALUE, THEN PRESS ENTER"
+               TO TBLMSGO
+           EXEC CICS SEND MAP("TBLMAPI") MAPSET("TBLMAPS")
+               FROM(TBLMAPO)
+               ERASE
+           END-EXEC.
+
+       2000-RECEIVE-AND-LOOKUP.
+           EXEC CICS RECEIVE MAP("TBLMAPI") MAPSET("TBLMAPS")
+               INTO(TBLMAPI)
+           END-EXEC
+           MOVE SPACES TO WS-RESULT-ENTRY
+           MOVE SPACES TO WS-MESSAGE
+           MOVE ZEROS TO WS-RESULT-COUNT
+           EVALUATE TRUE
+               WHEN TBLSRCHL > 0
+                   PERFORM 2100-LOOKUP-BY-VALUE
+               WHEN TBLCNTL > 0
+                   PERFORM 2200-LOOKUP-BY-COUNT
+               WHEN OTHER
+                   MOVE "ENTER A WS-COUNT OR A SEARCH VALUE"
+                       TO WS-MESSAGE
+           END-EVALUATE
+           PERFORM 2900-SEND-RESULT-MAP.
+
+       2100-LOOKUP-BY-VALUE.
+           MOVE TBLSRCHI TO MST-ENTRY
+           EXEC CICS READ DATASET("TBLMSTR")
+               INTO(MST-REC)
+               RIDFLD(MST-ENTRY)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE MST-ENTRY TO WS-RESULT-ENTRY
+               MOVE MST-COUNT TO WS-RESULT-COUNT
+               MOVE "ENTRY FOUND" TO WS-MESSAGE
+           ELSE
+               MOVE "NO MATCHING ENTRY ON FILE" TO WS-MESSAGE
+           END-IF.
+
+       2200-LOOKUP-BY-COUNT.
+           MOVE TBLCNTI TO WS-SEARCH-COUNT
+           EXEC CICS READ DATASET("TBLMCNT")
+               INTO(MST-REC)
+               RIDFLD(WS-SEARCH-COUNT)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE MST-ENTRY TO WS-RESULT-ENTRY
+               MOVE MST-COUNT TO WS-RESULT-COUNT
+               MOVE "ENTRY FOUND" TO WS-MESSAGE
+           ELSE
+               MOVE "NO ENTRY AT THAT WS-COUNT" TO WS-MESSAGE
+           END-IF.
+
+       2900-SEND-RESULT-MAP.
+           MOVE SPACES TO TBLMAPO
+           MOVE WS-RESULT-ENTRY TO TBLENTO
+           MOVE WS-RESULT-COUNT TO TBLCNTOO
+           MOVE WS-MESSAGE TO TBLMSGO
+           EXEC CICS SEND MAP("TBLMAPI") MAPSET("TBLMAPS")
+               FROM(TBLMAPO)
+               DATAONLY
+           END-EXEC.
