@@ -0,0 +1,82 @@
+//TBLLOAD  JOB (ACCTNO),'TABLE LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* SORTSTEP - sort the raw daily extract into WS-ENTRY
+//*            ascending sequence ahead of TBLLOAD, so the
+//*            in-memory table is built already in the order
+//*            the ASCENDING KEY / SEARCH ALL lookup requires
+//*            and the table-contents report prints alphabetized.
+//*--------------------------------------------------------------*
+//SORTSTEP EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=PROD.DAILY.RAWEXTR,DISP=SHR
+//SORTOUT  DD DSN=&&SORTED,
+//            DISP=(NEW,PASS,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=20,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=(1,20,CH,A)
+/*
+//*--------------------------------------------------------------*
+//* DEFMSTR - TBLLOAD rebuilds TBLMSTR from scratch every run
+//*           (OPEN OUTPUT in 2700-POPULATE-MASTER), so the cluster
+//*           is deleted and redefined with REUSE ahead of LOADSTEP.
+//*           SET MAXCC=0 absorbs the DELETE's "not found" condition
+//*           on the cluster's first-ever run. CNTAIX/CNTPATH give
+//*           TBLINQ a direct keyed read by MST-COUNT (CICS logical
+//*           name TBLMCNT) instead of a sequential browse, now that
+//*           req 001 lets the table run to 99,999 rows. UPGRADE
+//*           keeps the AIX in step with every WRITE TBLLOAD issues
+//*           against the base cluster, so no separate BLDINDEX step
+//*           is needed after LOADSTEP.
+//*--------------------------------------------------------------*
+//DEFMSTR  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.DAILY.TBLMSTR.CNTPATH
+  SET MAXCC = 0
+  DELETE PROD.DAILY.TBLMSTR.CNTAIX CLUSTER
+  SET MAXCC = 0
+  DELETE PROD.DAILY.TBLMSTR CLUSTER
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(PROD.DAILY.TBLMSTR)          -
+         INDEXED                                    -
+         KEYS(20 0)                                 -
+         RECORDSIZE(25 25)                          -
+         REUSE                                       -
+         TRACKS(5 5))                                -
+         DATA(NAME(PROD.DAILY.TBLMSTR.DATA))         -
+         INDEX(NAME(PROD.DAILY.TBLMSTR.INDEX))
+  DEFINE AIX (NAME(PROD.DAILY.TBLMSTR.CNTAIX)       -
+         RELATE(PROD.DAILY.TBLMSTR)                  -
+         KEYS(5 20)                                  -
+         RECORDSIZE(25 25)                           -
+         UNIQUEKEY                                   -
+         UPGRADE                                      -
+         REUSE                                        -
+         TRACKS(3 3))                                  -
+         DATA(NAME(PROD.DAILY.TBLMSTR.CNTAIX.DATA))    -
+         INDEX(NAME(PROD.DAILY.TBLMSTR.CNTAIX.INDEX))
+  DEFINE PATH (NAME(PROD.DAILY.TBLMSTR.CNTPATH)      -
+         PATHENTRY(PROD.DAILY.TBLMSTR.CNTAIX)         -
+         UPDATE)
+/*
+//*--------------------------------------------------------------*
+//* LOADSTEP - run TBLLOAD against the sorted extract. PARM is the
+//*            job/run id TBLLOAD stamps onto every AUDITLOG record.
+//*--------------------------------------------------------------*
+//LOADSTEP EXEC PGM=TBLLOAD,PARM='TBLLOAD1'
+//STEPLIB  DD DSN=PROD.APPL.LOADLIB,DISP=SHR
+//INFILE   DD DSN=&&SORTED,DISP=(OLD,DELETE)
+//CTLCARD  DD DSN=PROD.DAILY.CTLCARD,DISP=SHR
+//RPTFILE  DD SYSOUT=*
+//VALRPT   DD SYSOUT=*
+//CHKPTFILE DD DSN=PROD.DAILY.TBLLOAD.CHKPT,
+//            DISP=(OLD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(1,1))
+//AUDITLOG DD DSN=PROD.DAILY.TBLLOAD.AUDIT,
+//            DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5))
+//TBLMSTR  DD DSN=PROD.DAILY.TBLMSTR,DISP=OLD
+//LOOKFILE DD DSN=PROD.DAILY.LOOKUP,DISP=SHR
+//SYSOUT   DD SYSOUT=*
