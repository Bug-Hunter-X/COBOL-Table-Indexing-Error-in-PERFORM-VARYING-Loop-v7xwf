@@ -0,0 +1,33 @@
+*****************************************************************
+*  TBLMAP - BMS mapset for the TBLINQ online table-inquiry
+*  transaction. Operator keys a WS-COUNT or a search value into
+*  TBLSRCH and the matching entry comes back in TBLENT/TBLCNTO.
+*****************************************************************
+TBLMAPS  DFHMSD CTRL=FREEKB,                                           X
+               LANG=COBOL,                                             X
+               MODE=INOUT,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               TYPE=&SYSPARM
+*
+TBLMAPI  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,1),LENGTH=20,ATTRB=(PROT,BRT),                  X
+               INITIAL='TBLINQ - TABLE INQUIRY'
+         DFHMDF POS=(3,1),LENGTH=20,ATTRB=PROT,                        X
+               INITIAL='ENTER WS-COUNT . . .'
+TBLCNT   DFHMDF POS=(3,22),LENGTH=5,ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(4,1),LENGTH=20,ATTRB=PROT,                        X
+               INITIAL='OR SEARCH VALUE . . .'
+TBLSRCH  DFHMDF POS=(4,22),LENGTH=20,ATTRB=UNPROT
+         DFHMDF POS=(6,1),LENGTH=10,ATTRB=PROT,                        X
+               INITIAL='WS-COUNT :'
+TBLCNTO  DFHMDF POS=(6,12),LENGTH=5,ATTRB=(PROT,BRT)
+         DFHMDF POS=(7,1),LENGTH=10,ATTRB=PROT,                        X
+               INITIAL='ENTRY    :'
+TBLENT   DFHMDF POS=(7,12),LENGTH=20,ATTRB=(PROT,BRT)
+TBLMSG   DFHMDF POS=(9,1),LENGTH=79,ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
