@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  CPTBLMST - record layout for the TBLMSTR indexed file.
+      *  TBLMSTR mirrors WS-TABLE to disk so the TBLINQ online
+      *  inquiry transaction can look up entries without waiting
+      *  for the next TBLLOAD batch run.
+      *****************************************************************
+       01  MST-REC.
+           05  MST-ENTRY                PIC X(20).
+           05  MST-COUNT                 PIC 9(5).
